@@ -0,0 +1,68 @@
+      ****************************************************
+      * Audit trail record layout.
+      * Shared by CUSTMGMT (writer) and CUSTRECON (reader).
+      * One record is written for every add, change or
+      * delete against CUSTOMER-FILE.
+      ****************************************************
+       01  AUDIT-RECORD.
+           03  AUDIT-CUSTOMER-NUMBER           PIC 9(05).
+           03  AUDIT-ACTION                    PIC X(10).
+           03  AUDIT-TIMESTAMP                 PIC X(21).
+           COPY "CUSTREC.CBL" REPLACING
+               ==01  CUSTOMER-RECORD==
+                   BY ==03  AUDIT-BEFORE-RECORD==
+               ==03  CUSTOMER-NUMBER==
+                   BY ==05  AUDIT-BEFORE-NUMBER==
+               ==03  CUSTOMER-NAME==
+                   BY ==05  AUDIT-BEFORE-NAME==
+               ==03  CUSTOMER-ADDRESS-1==
+                   BY ==05  AUDIT-BEFORE-ADDRESS-1==
+               ==03  CUSTOMER-ADDRESS-2==
+                   BY ==05  AUDIT-BEFORE-ADDRESS-2==
+               ==03  CUSTOMER-CITY==
+                   BY ==05  AUDIT-BEFORE-CITY==
+               ==03  CUSTOMER-STATE==
+                   BY ==05  AUDIT-BEFORE-STATE==
+               ==03  CUSTOMER-POSTCODE==
+                   BY ==05  AUDIT-BEFORE-POSTCODE==
+               ==03  CUSTOMER-EMAIL==
+                   BY ==05  AUDIT-BEFORE-EMAIL==
+               ==03  CUSTOMER-PHONE==
+                   BY ==05  AUDIT-BEFORE-PHONE==
+               ==03  CUSTOMER-STATUS==
+                   BY ==05  AUDIT-BEFORE-STATUS==
+               ==CUSTOMER-ACTIVE==
+                   BY ==AUDIT-BEFORE-ACTIVE==
+               ==CUSTOMER-INACTIVE==
+                   BY ==AUDIT-BEFORE-INACTIVE==
+               ==CUSTOMER-CLOSED==
+                   BY ==AUDIT-BEFORE-CLOSED==.
+           COPY "CUSTREC.CBL" REPLACING
+               ==01  CUSTOMER-RECORD==
+                   BY ==03  AUDIT-AFTER-RECORD==
+               ==03  CUSTOMER-NUMBER==
+                   BY ==05  AUDIT-AFTER-NUMBER==
+               ==03  CUSTOMER-NAME==
+                   BY ==05  AUDIT-AFTER-NAME==
+               ==03  CUSTOMER-ADDRESS-1==
+                   BY ==05  AUDIT-AFTER-ADDRESS-1==
+               ==03  CUSTOMER-ADDRESS-2==
+                   BY ==05  AUDIT-AFTER-ADDRESS-2==
+               ==03  CUSTOMER-CITY==
+                   BY ==05  AUDIT-AFTER-CITY==
+               ==03  CUSTOMER-STATE==
+                   BY ==05  AUDIT-AFTER-STATE==
+               ==03  CUSTOMER-POSTCODE==
+                   BY ==05  AUDIT-AFTER-POSTCODE==
+               ==03  CUSTOMER-EMAIL==
+                   BY ==05  AUDIT-AFTER-EMAIL==
+               ==03  CUSTOMER-PHONE==
+                   BY ==05  AUDIT-AFTER-PHONE==
+               ==03  CUSTOMER-STATUS==
+                   BY ==05  AUDIT-AFTER-STATUS==
+               ==CUSTOMER-ACTIVE==
+                   BY ==AUDIT-AFTER-ACTIVE==
+               ==CUSTOMER-INACTIVE==
+                   BY ==AUDIT-AFTER-INACTIVE==
+               ==CUSTOMER-CLOSED==
+                   BY ==AUDIT-AFTER-CLOSED==.
