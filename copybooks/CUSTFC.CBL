@@ -0,0 +1,24 @@
+      ****************************************************
+      * File-control entry for CUSTOMER-FILE.
+      * Shared by CUSTMGMT and CUSTXFER so every program that
+      * opens customer.dat for random access agrees on its
+      * key structure. The alternate keys support lookup by
+      * name or postcode when the caller does not know the
+      * customer number (req. 006). LOCK MODE IS MANUAL keeps
+      * a record locked until it is rewritten/deleted or
+      * explicitly unlocked, so CHANGE-MODE and DELETE-MODE
+      * can hold a record across several operator prompts
+      * (req. 008). Every including program must declare
+      * CUSTOMER-FILE-STATUS PIC X(02) in WORKING-STORAGE.
+      ****************************************************
+           SELECT CUSTOMER-FILE
+              ASSIGN TO "customer.dat"
+              ORGANIZATION IS INDEXED
+              RECORD KEY IS CUSTOMER-NUMBER
+              ALTERNATE RECORD KEY IS CUSTOMER-NAME
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CUSTOMER-POSTCODE
+                 WITH DUPLICATES
+              ACCESS MODE IS DYNAMIC
+              LOCK MODE IS MANUAL
+              FILE STATUS IS CUSTOMER-FILE-STATUS.
