@@ -0,0 +1,19 @@
+      ****************************************************
+      * Customer record layout.
+      * Shared by CUSTMGMT, CUSTRPT, CUSTXFER and CUSTRECON
+      * so the on-disk layout only has to change in one place.
+      ****************************************************
+       01  CUSTOMER-RECORD.
+           03  CUSTOMER-NUMBER                 PIC 9(05).
+           03  CUSTOMER-NAME                   PIC X(50).
+           03  CUSTOMER-ADDRESS-1              PIC X(50).
+           03  CUSTOMER-ADDRESS-2              PIC X(50).
+           03  CUSTOMER-CITY                   PIC X(30).
+           03  CUSTOMER-STATE                  PIC X(30).
+           03  CUSTOMER-POSTCODE               PIC X(05).
+           03  CUSTOMER-EMAIL                  PIC X(50).
+           03  CUSTOMER-PHONE                  PIC X(15).
+           03  CUSTOMER-STATUS                 PIC X(01).
+               88  CUSTOMER-ACTIVE             VALUE "A".
+               88  CUSTOMER-INACTIVE           VALUE "I".
+               88  CUSTOMER-CLOSED             VALUE "C".
