@@ -12,46 +12,82 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-      *    COPY "CUSTFC.CBL".
-           SELECT CUSTOMER-FILE
-              ASSIGN TO "customer.dat"
-              ORGANIZATION IS INDEXED
-              RECORD KEY IS CUSTOMER-NUMBER
-              ACCESS MODE IS DYNAMIC.
+           COPY "CUSTFC.CBL".
+
+           SELECT AUDIT-FILE
+              ASSIGN TO "custaudit.dat"
+              ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
-      *    COPY "CUSTFC.CBL"
        FD  CUSTOMER-FILE
            LABEL RECORDS ARE STANDARD.
-       01  CUSTOMER-RECORD.
-           03  CUSTOMER-NUMBER                 PIC 9(05).
-           03  CUSTOMER-NAME                   PIC X(50).
-           03  CUSTOMER-ADDRESS-1              PIC X(50).
-           03  CUSTOMER-ADDRESS-2              PIC X(50).
-           03  CUSTOMER-CITY                   PIC X(30).
-           03  CUSTOMER-STATE                  PIC X(30).
-           03  CUSTOMER-POSTCODE               PIC X(05).
-           03  CUSTOMER-EMAIL                  PIC X(50).
-           03  CUSTOMER-PHONE                  PIC X(15).
+           COPY "CUSTREC.CBL".
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "AUDITREC.CBL".
 
        WORKING-STORAGE SECTION.
 
        77  MENU-PICK                           PIC 9(01).
-           88  MENU-PICK-IS-VALID              VALUES 0 THRU 4.
+           88  MENU-PICK-IS-VALID              VALUES 0 THRU 5.
 
-       77  THE-MODE                            PIC X(07).
+       77  THE-MODE                            PIC X(10).
        77  WHICH-FIELD                         PIC 9(01).
        77  OK-TO-DELETE                        PIC X(01).
+       77  OK-TO-INACTIVATE                    PIC X(01).
+       77  EMAIL-AT-COUNT                      PIC 9(02).
+       77  PHONE-DIGIT-COUNT                   PIC 9(02).
        77  RECORD-FOUND                        PIC X(01).
        77  CUSTOMER-NUMBER-FIELD               PIC X(05).
+       77  CUSTOMER-FILE-STATUS                PIC X(02).
+       77  RECORD-LOCKED-SW                    PIC X(01) VALUE "N".
+           88  RECORD-LOCKED                   VALUE "Y".
 
        77  UPPER-ALPHA                         PIC X(26) VALUE
            "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
        77  LOWER-ALPHA                         PIC X(26) VALUE
            "abcdefghijklmnopqrstuvwxyz".
 
+       77  DUPLICATE-FOUND                     PIC X(01).
+       77  DUP-SCAN-DONE-SW                    PIC X(01).
+       77  DUP-CUSTOMER-NUMBER                 PIC 9(05).
+       77  OK-TO-ADD                           PIC X(01).
+
+      ****************************************************
+      * Search by name/postcode (req. 006)
+      ****************************************************
+       77  SEARCH-TYPE                         PIC 9(01).
+           88  SEARCH-BY-NAME                  VALUE 1.
+           88  SEARCH-BY-POSTCODE              VALUE 2.
+           88  SEARCH-CANCELLED                VALUE 0.
+       77  SEARCH-VALUE                        PIC X(50).
+       77  SEARCH-VALUE-LEN                    PIC 9(02).
+       77  SEARCH-DONE-SW                      PIC X(01).
+       77  SEARCH-MATCH-COUNT                  PIC 9(05).
+
+      * Holding area for the record being added, so the
+      * duplicate-name/postcode scan below can re-use the
+      * CUSTOMER-RECORD area in the FD without losing the
+      * data the operator just keyed in.
+           COPY "CUSTREC.CBL" REPLACING
+               ==CUSTOMER-RECORD==    BY ==SAVE-CUSTOMER-RECORD==
+               ==CUSTOMER-NUMBER==    BY ==SAVE-CUSTOMER-NUMBER==
+               ==CUSTOMER-NAME==      BY ==SAVE-CUSTOMER-NAME==
+               ==CUSTOMER-ADDRESS-1== BY ==SAVE-CUSTOMER-ADDRESS-1==
+               ==CUSTOMER-ADDRESS-2== BY ==SAVE-CUSTOMER-ADDRESS-2==
+               ==CUSTOMER-CITY==      BY ==SAVE-CUSTOMER-CITY==
+               ==CUSTOMER-STATE==     BY ==SAVE-CUSTOMER-STATE==
+               ==CUSTOMER-POSTCODE==  BY ==SAVE-CUSTOMER-POSTCODE==
+               ==CUSTOMER-EMAIL==     BY ==SAVE-CUSTOMER-EMAIL==
+               ==CUSTOMER-PHONE==     BY ==SAVE-CUSTOMER-PHONE==
+               ==CUSTOMER-STATUS==    BY ==SAVE-CUSTOMER-STATUS==
+               ==CUSTOMER-ACTIVE==    BY ==SAVE-CUSTOMER-ACTIVE==
+               ==CUSTOMER-INACTIVE==  BY ==SAVE-CUSTOMER-INACTIVE==
+               ==CUSTOMER-CLOSED==    BY ==SAVE-CUSTOMER-CLOSED==.
+
       * CBL_CHECK_FILE_EXIST
        01  FILE-INFO.
            05  FILE-SIZE-IN-BYTES              PIC 9(18) COMP.
@@ -87,15 +123,32 @@
               PERFORM CREATE-DATA-FILE
            END-IF.
 
+           MOVE "custaudit.dat" TO INPUT-FILE.
+           MOVE ZEROES TO RETURN-CODE.
+           CALL "CBL_CHECK_FILE_EXIST"
+              USING INPUT-FILE
+                    FILE-INFO
+              RETURNING RETURN-STATUS.
+      * File not exists
+           IF RETURN-STATUS NOT = 0
+              PERFORM CREATE-AUDIT-FILE
+           END-IF.
+
        CREATE-DATA-FILE.
            OPEN OUTPUT CUSTOMER-FILE.
            CLOSE CUSTOMER-FILE.
 
+       CREATE-AUDIT-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           CLOSE AUDIT-FILE.
+
        OPENING-PROCEDURE.
            OPEN I-O CUSTOMER-FILE.
+           OPEN EXTEND AUDIT-FILE.
 
        CLOSING-PROCEDURE.
            CLOSE CUSTOMER-FILE.
+           CLOSE AUDIT-FILE.
 
        MAIN-PROCESS.
            PERFORM GET-MENU-PICK.
@@ -119,12 +172,13 @@
            DISPLAY "2. Delete a Customer Record".
            DISPLAY "3. Change a Customer Record".
            DISPLAY "4. Inquire a Customer Record".
+           DISPLAY "5. Mark a Customer Record Inactive".
            DISPLAY " ".
            DISPLAY "0. Exit".
            PERFORM SCROLL-LINE 8 TIMES.
 
        ACCEPT-MENU-PICK.
-           DISPLAY "Your choice (0-4)? " WITH NO ADVANCING.
+           DISPLAY "Your choice (0-5)? " WITH NO ADVANCING.
            ACCEPT MENU-PICK.
 
        RETRY-MENU-PICK.
@@ -151,6 +205,8 @@
                  PERFORM CHANGE-MODE
               WHEN 4
                  PERFORM INQUIRE-MODE
+              WHEN 5
+                 PERFORM INACTIVATE-MODE
            END-EVALUATE.
 
       ****************************************************
@@ -179,9 +235,70 @@
 
        ADD-RECORDS.
            PERFORM ENTER-REMAINING-FIELDS.
-           PERFORM WRITE-CUSTOMER-RECORD.
+           PERFORM CHECK-DUPLICATE-CUSTOMER.
+           MOVE "Y" TO OK-TO-ADD.
+           IF DUPLICATE-FOUND = "Y"
+              PERFORM ASK-OK-TO-ADD-DUPLICATE
+           END-IF.
+           IF OK-TO-ADD = "Y"
+              PERFORM WRITE-CUSTOMER-RECORD
+           ELSE
+              DISPLAY "Record not added."
+           END-IF.
            PERFORM GET-NEW-CUSTOMER-NUMBER.
 
+      ****************************************************
+      * Duplicate-detection on name/postcode (req. 001)
+      ****************************************************
+       CHECK-DUPLICATE-CUSTOMER.
+           MOVE CUSTOMER-RECORD TO SAVE-CUSTOMER-RECORD.
+           MOVE "N" TO DUPLICATE-FOUND.
+           MOVE ZEROES TO CUSTOMER-NUMBER.
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUSTOMER-NUMBER
+              INVALID KEY
+                 MOVE "Y" TO DUP-SCAN-DONE-SW
+              NOT INVALID KEY
+                 MOVE "N" TO DUP-SCAN-DONE-SW
+           END-START.
+           PERFORM SCAN-NEXT-FOR-DUPLICATE
+              UNTIL DUP-SCAN-DONE-SW = "Y".
+           MOVE SAVE-CUSTOMER-RECORD TO CUSTOMER-RECORD.
+
+       SCAN-NEXT-FOR-DUPLICATE.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END
+                 MOVE "Y" TO DUP-SCAN-DONE-SW
+              NOT AT END
+                 IF CUSTOMER-NAME     = SAVE-CUSTOMER-NAME
+                 AND CUSTOMER-POSTCODE = SAVE-CUSTOMER-POSTCODE
+                    MOVE "Y" TO DUPLICATE-FOUND
+                    MOVE CUSTOMER-NUMBER TO DUP-CUSTOMER-NUMBER
+                    MOVE "Y" TO DUP-SCAN-DONE-SW
+                 END-IF
+           END-READ.
+
+       ASK-OK-TO-ADD-DUPLICATE.
+           DISPLAY " ".
+           DISPLAY "Warning: a customer named " SAVE-CUSTOMER-NAME.
+           DISPLAY "with postcode " SAVE-CUSTOMER-POSTCODE
+              " is already on file as Customer Number "
+              DUP-CUSTOMER-NUMBER.
+           PERFORM ACCEPT-OK-TO-ADD-DUPLICATE.
+           PERFORM RETRY-OK-TO-ADD-DUPLICATE
+              UNTIL OK-TO-ADD = "Y" OR "N".
+
+       ACCEPT-OK-TO-ADD-DUPLICATE.
+           DISPLAY "Add this record anyway (Y/N)? " WITH NO ADVANCING.
+           ACCEPT OK-TO-ADD.
+
+           INSPECT OK-TO-ADD
+              CONVERTING LOWER-ALPHA
+              TO         UPPER-ALPHA.
+
+       RETRY-OK-TO-ADD-DUPLICATE.
+           DISPLAY "You must enter Y or N".
+           PERFORM ACCEPT-OK-TO-ADD-DUPLICATE.
+
        ENTER-REMAINING-FIELDS.
            PERFORM ENTER-CUSTOMER-NAME.
            PERFORM ENTER-CUSTOMER-ADDRESS-1.
@@ -205,6 +322,7 @@
            PERFORM GET-FIELD-TO-CHANGE.
            PERFORM CHANGE-ONE-FIELD
               UNTIL WHICH-FIELD = ZERO.
+           UNLOCK CUSTOMER-FILE.
            PERFORM GET-CUSTOMER-RECORD.
 
        GET-FIELD-TO-CHANGE.
@@ -231,6 +349,7 @@
            PERFORM GET-FIELD-TO-CHANGE.
 
        CHANGE-THIS-FIELD.
+           MOVE CUSTOMER-RECORD TO AUDIT-BEFORE-RECORD.
            EVALUATE WHICH-FIELD
               WHEN 1
                  PERFORM ENTER-CUSTOMER-NAME
@@ -268,6 +387,7 @@
            IF OK-TO-DELETE = "Y"
               PERFORM DELETE-CUSTOMER-RECORD
            END-IF.
+           UNLOCK CUSTOMER-FILE.
 
            PERFORM GET-CUSTOMER-RECORD.
 
@@ -288,18 +408,76 @@
            DISPLAY "You must enter Y or N".
            PERFORM ACCEPT-OK-TO-DELETE.
 
+      ****************************************************
+      * Inactivate Customer Records routines
+      ****************************************************
+       INACTIVATE-MODE.
+           MOVE "inactivate" TO THE-MODE.
+           PERFORM GET-CUSTOMER-RECORD.
+           PERFORM INACTIVATE-RECORDS
+              UNTIL CUSTOMER-NUMBER = ZEROES.
+
+       INACTIVATE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+
+           IF CUSTOMER-INACTIVE OR CUSTOMER-CLOSED
+              DISPLAY "Record is already inactive or closed."
+           ELSE
+              PERFORM ASK-OK-TO-INACTIVATE
+              IF OK-TO-INACTIVATE = "Y"
+                 MOVE CUSTOMER-RECORD TO AUDIT-BEFORE-RECORD
+                 MOVE "I" TO CUSTOMER-STATUS
+                 PERFORM REWRITE-CUSTOMER-RECORD
+              END-IF
+           END-IF.
+           UNLOCK CUSTOMER-FILE.
+
+           PERFORM GET-CUSTOMER-RECORD.
+
+       ASK-OK-TO-INACTIVATE.
+           PERFORM ACCEPT-OK-TO-INACTIVATE.
+           PERFORM RETRY-OK-TO-INACTIVATE
+              UNTIL OK-TO-INACTIVATE = "Y" OR "N".
+
+       ACCEPT-OK-TO-INACTIVATE.
+           DISPLAY "Mark this record inactive (Y/N)? "
+              WITH NO ADVANCING.
+           ACCEPT OK-TO-INACTIVATE.
+
+           INSPECT OK-TO-INACTIVATE
+              CONVERTING LOWER-ALPHA
+              TO         UPPER-ALPHA.
+
+       RETRY-OK-TO-INACTIVATE.
+           DISPLAY "You must enter Y or N".
+           PERFORM ACCEPT-OK-TO-INACTIVATE.
+
       ****************************************************
       * Inquire Customer Records routines
       ****************************************************
        INQUIRE-MODE.
            MOVE "display" TO THE-MODE.
            PERFORM GET-CUSTOMER-RECORD.
+           PERFORM SKIP-INACTIVE-CUSTOMERS.
            PERFORM INQUIRE-RECORDS
               UNTIL CUSTOMER-NUMBER = ZEROES.
 
        INQUIRE-RECORDS.
            PERFORM DISPLAY-ALL-FIELDS.
            PERFORM GET-CUSTOMER-RECORD.
+           PERFORM SKIP-INACTIVE-CUSTOMERS.
+
+      * Inactive/closed customers do not show up in day-to-day
+      * lookups; the operator is bumped to the next number entry.
+       SKIP-INACTIVE-CUSTOMERS.
+           PERFORM WARN-AND-REENTER-NUMBER
+              UNTIL CUSTOMER-ACTIVE
+              OR    CUSTOMER-NUMBER = ZEROES.
+
+       WARN-AND-REENTER-NUMBER.
+           DISPLAY "Customer " CUSTOMER-NUMBER
+              " is inactive or closed - not shown.".
+           PERFORM GET-CUSTOMER-RECORD.
 
       ****************************************************
       * Routines shared by all modes
@@ -307,15 +485,159 @@
        INIT-CUSTOMER-RECORD.
            INITIALIZE CUSTOMER-RECORD.
            MOVE ZEROES TO CUSTOMER-NUMBER.
+           MOVE "A" TO CUSTOMER-STATUS.
 
        ENTER-CUSTOMER-NUMBER.
            DISPLAY " ".
            DISPLAY "Enter Customer Number of the Customer".
            DISPLAY "to " THE-MODE " (1-99999)."
-           DISPLAY "Enter 0 to stop entry."
+           DISPLAY "Enter 0 to stop entry, or S to search by".
+           DISPLAY "name or postcode."
            DISPLAY "Customer Number: " WITH NO ADVANCING.
            ACCEPT CUSTOMER-NUMBER-FIELD.
-           MOVE CUSTOMER-NUMBER-FIELD TO CUSTOMER-NUMBER.
+           INSPECT CUSTOMER-NUMBER-FIELD
+              CONVERTING LOWER-ALPHA
+              TO         UPPER-ALPHA.
+           IF CUSTOMER-NUMBER-FIELD = "S"
+              PERFORM SEARCH-FOR-CUSTOMER-NUMBER
+           ELSE
+              MOVE CUSTOMER-NUMBER-FIELD TO CUSTOMER-NUMBER
+           END-IF.
+
+      ****************************************************
+      * Search by name/postcode (req. 006)
+      *
+      * Lets the operator find a customer number by typing
+      * a name or postcode instead, for the common case of a
+      * phone caller who does not know their account number.
+      ****************************************************
+       SEARCH-FOR-CUSTOMER-NUMBER.
+           PERFORM ASK-SEARCH-TYPE.
+           IF SEARCH-CANCELLED
+              MOVE ZEROES TO CUSTOMER-NUMBER
+           ELSE
+              PERFORM ASK-SEARCH-VALUE
+              PERFORM RUN-CUSTOMER-SEARCH
+              PERFORM PICK-SEARCH-RESULT
+           END-IF.
+
+       ASK-SEARCH-TYPE.
+           PERFORM ACCEPT-SEARCH-TYPE.
+           PERFORM RETRY-SEARCH-TYPE
+              UNTIL SEARCH-TYPE <= 2.
+
+       ACCEPT-SEARCH-TYPE.
+           DISPLAY " ".
+           DISPLAY "Search by: 1. Name   2. Postcode   0. Cancel".
+           DISPLAY "Your choice: " WITH NO ADVANCING.
+           ACCEPT SEARCH-TYPE.
+
+       RETRY-SEARCH-TYPE.
+           DISPLAY "Invalid selection - Please retry.".
+           PERFORM ACCEPT-SEARCH-TYPE.
+
+       ASK-SEARCH-VALUE.
+           PERFORM ACCEPT-SEARCH-VALUE.
+           PERFORM RETRY-SEARCH-VALUE
+              UNTIL SEARCH-VALUE NOT = SPACES.
+
+       ACCEPT-SEARCH-VALUE.
+           MOVE SPACES TO SEARCH-VALUE.
+           IF SEARCH-BY-NAME
+              DISPLAY "Customer Name (or the start of it): "
+                 WITH NO ADVANCING
+           ELSE
+              DISPLAY "Postcode (or the start of it): "
+                 WITH NO ADVANCING
+           END-IF.
+           ACCEPT SEARCH-VALUE.
+
+       RETRY-SEARCH-VALUE.
+           DISPLAY "You must enter a search value.".
+           PERFORM ACCEPT-SEARCH-VALUE.
+
+       RUN-CUSTOMER-SEARCH.
+           MOVE ZEROES TO SEARCH-MATCH-COUNT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SEARCH-VALUE))
+                                     TO SEARCH-VALUE-LEN.
+           IF SEARCH-BY-POSTCODE AND SEARCH-VALUE-LEN > 5
+              MOVE 5 TO SEARCH-VALUE-LEN
+           END-IF.
+           IF SEARCH-BY-NAME
+              PERFORM SEARCH-BY-NAME-KEY
+           ELSE
+              PERFORM SEARCH-BY-POSTCODE-KEY
+           END-IF.
+           IF SEARCH-MATCH-COUNT = ZEROES
+              DISPLAY "No matching customers found."
+           END-IF.
+
+       SEARCH-BY-NAME-KEY.
+           MOVE SPACES TO CUSTOMER-NAME.
+           MOVE SEARCH-VALUE TO CUSTOMER-NAME.
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUSTOMER-NAME
+              INVALID KEY
+                 MOVE "Y" TO SEARCH-DONE-SW
+              NOT INVALID KEY
+                 MOVE "N" TO SEARCH-DONE-SW
+           END-START.
+           PERFORM SCAN-NEXT-BY-NAME
+              UNTIL SEARCH-DONE-SW = "Y".
+
+       SCAN-NEXT-BY-NAME.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END
+                 MOVE "Y" TO SEARCH-DONE-SW
+              NOT AT END
+                 IF CUSTOMER-NAME(1:SEARCH-VALUE-LEN) =
+                    SEARCH-VALUE(1:SEARCH-VALUE-LEN)
+                    PERFORM DISPLAY-SEARCH-RESULT-LINE
+                 ELSE
+                    MOVE "Y" TO SEARCH-DONE-SW
+                 END-IF
+           END-READ.
+
+       SEARCH-BY-POSTCODE-KEY.
+           MOVE SPACES TO CUSTOMER-POSTCODE.
+           MOVE SEARCH-VALUE TO CUSTOMER-POSTCODE.
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUSTOMER-POSTCODE
+              INVALID KEY
+                 MOVE "Y" TO SEARCH-DONE-SW
+              NOT INVALID KEY
+                 MOVE "N" TO SEARCH-DONE-SW
+           END-START.
+           PERFORM SCAN-NEXT-BY-POSTCODE
+              UNTIL SEARCH-DONE-SW = "Y".
+
+       SCAN-NEXT-BY-POSTCODE.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END
+                 MOVE "Y" TO SEARCH-DONE-SW
+              NOT AT END
+                 IF CUSTOMER-POSTCODE(1:SEARCH-VALUE-LEN) =
+                    SEARCH-VALUE(1:SEARCH-VALUE-LEN)
+                    PERFORM DISPLAY-SEARCH-RESULT-LINE
+                 ELSE
+                    MOVE "Y" TO SEARCH-DONE-SW
+                 END-IF
+           END-READ.
+
+       DISPLAY-SEARCH-RESULT-LINE.
+           ADD 1 TO SEARCH-MATCH-COUNT.
+           DISPLAY CUSTOMER-NUMBER "  " CUSTOMER-NAME
+              "  " CUSTOMER-POSTCODE.
+
+       PICK-SEARCH-RESULT.
+           IF SEARCH-MATCH-COUNT > ZEROES
+              DISPLAY " "
+              DISPLAY "Enter the Customer Number from the list"
+              DISPLAY "above, or 0 to cancel."
+              DISPLAY "Customer Number: " WITH NO ADVANCING
+              ACCEPT CUSTOMER-NUMBER-FIELD
+              MOVE CUSTOMER-NUMBER-FIELD TO CUSTOMER-NUMBER
+           ELSE
+              MOVE ZEROES TO CUSTOMER-NUMBER
+           END-IF.
 
        GET-CUSTOMER-RECORD.
            PERFORM INIT-CUSTOMER-RECORD.
@@ -331,7 +653,9 @@
        FIND-CUSTOMER-RECORD.
            PERFORM READ-CUSTOMER-RECORD.
            IF RECORD-FOUND = "N"
-              DISPLAY "Record not found"
+              IF NOT RECORD-LOCKED
+                 DISPLAY "Record not found"
+              END-IF
               PERFORM ENTER-CUSTOMER-NUMBER
            END-IF.
 
@@ -394,32 +718,62 @@
        ENTER-CUSTOMER-POSTCODE.
            PERFORM ACCEPT-CUSTOMER-POSTCODE.
            PERFORM RETRY-CUSTOMER-POSTCODE
-              UNTIL CUSTOMER-POSTCODE NOT = SPACES.
+              UNTIL CUSTOMER-POSTCODE NOT = SPACES
+              AND   CUSTOMER-POSTCODE IS NUMERIC.
 
        ACCEPT-CUSTOMER-POSTCODE.
            DISPLAY "Postcode:        " WITH NO ADVANCING.
            ACCEPT CUSTOMER-POSTCODE.
 
        RETRY-CUSTOMER-POSTCODE.
-           DISPLAY "Postcode must be entered".
+           IF CUSTOMER-POSTCODE = SPACES
+              DISPLAY "Postcode must be entered"
+           ELSE
+              DISPLAY "Postcode must be 5 numeric digits"
+           END-IF.
            PERFORM ACCEPT-CUSTOMER-POSTCODE.
 
        ENTER-CUSTOMER-EMAIL.
            PERFORM ACCEPT-CUSTOMER-EMAIL.
            PERFORM RETRY-CUSTOMER-EMAIL
-              UNTIL CUSTOMER-EMAIL NOT = SPACES.
+              UNTIL CUSTOMER-EMAIL NOT = SPACES
+              AND   EMAIL-AT-COUNT > 0.
 
        ACCEPT-CUSTOMER-EMAIL.
            DISPLAY "Email:           " WITH NO ADVANCING.
            ACCEPT CUSTOMER-EMAIL.
+           MOVE 0 TO EMAIL-AT-COUNT.
+           INSPECT CUSTOMER-EMAIL TALLYING EMAIL-AT-COUNT
+              FOR ALL "@".
 
        RETRY-CUSTOMER-EMAIL.
-           DISPLAY "Email must be entered"
+           IF CUSTOMER-EMAIL = SPACES
+              DISPLAY "Email must be entered"
+           ELSE
+              DISPLAY "Email must contain an @"
+           END-IF.
            PERFORM ACCEPT-CUSTOMER-EMAIL.
 
        ENTER-CUSTOMER-PHONE.
+           PERFORM ACCEPT-CUSTOMER-PHONE.
+           PERFORM RETRY-CUSTOMER-PHONE
+              UNTIL CUSTOMER-PHONE NOT = SPACES
+              AND   PHONE-DIGIT-COUNT > 0.
+
+       ACCEPT-CUSTOMER-PHONE.
            DISPLAY "Phone Number:    " WITH NO ADVANCING.
            ACCEPT CUSTOMER-PHONE.
+           MOVE 0 TO PHONE-DIGIT-COUNT.
+           INSPECT CUSTOMER-PHONE TALLYING PHONE-DIGIT-COUNT
+              FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9".
+
+       RETRY-CUSTOMER-PHONE.
+           IF CUSTOMER-PHONE = SPACES
+              DISPLAY "Phone Number must be entered"
+           ELSE
+              DISPLAY "Phone Number must contain a digit"
+           END-IF.
+           PERFORM ACCEPT-CUSTOMER-PHONE.
 
       ****************************************************
       * Routines shared by Change, Inquire and Delete
@@ -427,6 +781,7 @@
        DISPLAY-ALL-FIELDS.
            DISPLAY " ".
            PERFORM DISPLAY-CUSTOMER-NUMBER.
+           PERFORM DISPLAY-CUSTOMER-STATUS.
            PERFORM DISPLAY-CUSTOMER-NAME.
            PERFORM DISPLAY-CUSTOMER-ADDRESS-1.
            PERFORM DISPLAY-CUSTOMER-ADDRESS-2.
@@ -439,6 +794,19 @@
        DISPLAY-CUSTOMER-NUMBER.
            DISPLAY "   Customer Number: " CUSTOMER-NUMBER.
 
+       DISPLAY-CUSTOMER-STATUS.
+           DISPLAY "   Customer Status: " WITH NO ADVANCING.
+           EVALUATE TRUE
+              WHEN CUSTOMER-ACTIVE
+                 DISPLAY "ACTIVE"
+              WHEN CUSTOMER-INACTIVE
+                 DISPLAY "INACTIVE"
+              WHEN CUSTOMER-CLOSED
+                 DISPLAY "CLOSED"
+              WHEN OTHER
+                 DISPLAY "UNKNOWN"
+           END-EVALUATE.
+
        DISPLAY-CUSTOMER-NAME.
            DISPLAY "1. Customer Name:   " CUSTOMER-NAME.
 
@@ -465,26 +833,75 @@
 
       ****************************************************
       * File I-O routines
+      ****************************************************
+      ****************************************************
+      * Record locking (req. 008)
+      *
+      * CHANGE-MODE, DELETE-MODE and INACTIVATE-MODE all take
+      * a lock on the record they read so a second operator
+      * cannot read the same record, rewrite it and silently
+      * clobber the first operator's update. The lock is
+      * released by REWRITE-CUSTOMER-RECORD/
+      * DELETE-CUSTOMER-RECORD or, if the operator backs out
+      * without changing anything, by an explicit UNLOCK in
+      * CHANGE-RECORDS/DELETE-RECORDS/INACTIVATE-RECORDS.
       ****************************************************
        READ-CUSTOMER-RECORD.
            MOVE "Y" TO RECORD-FOUND.
-           READ CUSTOMER-FILE RECORD
-      *    READ CUSTOMER-FILE RECORD WITH LOCK
-      *    READ CUSTOMER-FILE RECORD WITH HOLD
-              INVALID KEY
-                 MOVE "N" TO RECORD-FOUND.
+           MOVE "N" TO RECORD-LOCKED-SW.
+           IF THE-MODE = "change" OR THE-MODE = "delete"
+              OR THE-MODE = "inactivate"
+              READ CUSTOMER-FILE RECORD WITH LOCK
+                 INVALID KEY
+                    MOVE "N" TO RECORD-FOUND
+              END-READ
+           ELSE
+              READ CUSTOMER-FILE RECORD
+                 INVALID KEY
+                    MOVE "N" TO RECORD-FOUND
+              END-READ
+           END-IF.
+           IF RECORD-FOUND = "N" AND CUSTOMER-FILE-STATUS = "51"
+              MOVE "Y" TO RECORD-LOCKED-SW
+              DISPLAY "Record in use by another user - "
+                 "try again shortly."
+           END-IF.
 
        WRITE-CUSTOMER-RECORD.
+           INITIALIZE AUDIT-BEFORE-RECORD.
            WRITE CUSTOMER-RECORD
               INVALID KEY
-                 DISPLAY "Record already on file".
+                 DISPLAY "Record already on file"
+              NOT INVALID KEY
+                 MOVE CUSTOMER-RECORD TO AUDIT-AFTER-RECORD
+                 PERFORM WRITE-AUDIT-RECORD
+           END-WRITE.
 
        REWRITE-CUSTOMER-RECORD.
            REWRITE CUSTOMER-RECORD
               INVALID KEY
-                 DISPLAY "Error rewriting Customer record".
+                 DISPLAY "Error rewriting Customer record"
+              NOT INVALID KEY
+                 MOVE CUSTOMER-RECORD TO AUDIT-AFTER-RECORD
+                 PERFORM WRITE-AUDIT-RECORD
+           END-REWRITE.
 
        DELETE-CUSTOMER-RECORD.
+           MOVE CUSTOMER-RECORD TO AUDIT-BEFORE-RECORD.
            DELETE CUSTOMER-FILE RECORD
               INVALID KEY
-                 DISPLAY "Error deleting Customer record".
+                 DISPLAY "Error deleting Customer record"
+              NOT INVALID KEY
+                 INITIALIZE AUDIT-AFTER-RECORD
+                 PERFORM WRITE-AUDIT-RECORD
+           END-DELETE.
+
+      ****************************************************
+      * Audit trail routines (req. 004)
+      ****************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE CUSTOMER-NUMBER      TO AUDIT-CUSTOMER-NUMBER.
+           MOVE THE-MODE             TO AUDIT-ACTION.
+           MOVE FUNCTION CURRENT-DATE
+                                     TO AUDIT-TIMESTAMP.
+           WRITE AUDIT-RECORD.
