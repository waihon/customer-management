@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRPT.
+      ****************************************************
+      * This program prints a formatted roster of every
+      * record on CUSTOMER-FILE, in CUSTOMER-NUMBER order,
+      * with page breaks and a trailing record count.
+      ***************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "CUSTFC.CBL".
+
+           SELECT REPORT-FILE
+              ASSIGN TO "custrpt.lst"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "CUSTREC.CBL".
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-RECORD                       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  END-OF-FILE-SW                      PIC X(01) VALUE "N".
+           88  END-OF-FILE                     VALUE "Y".
+       77  CUSTOMER-FILE-STATUS                PIC X(02).
+
+       77  LINE-COUNT                          PIC 9(03) VALUE 0.
+       77  PAGE-COUNT                          PIC 9(03) VALUE 0.
+       77  RECORD-COUNT                        PIC 9(07) VALUE 0.
+       77  MAX-LINES-PER-PAGE                  PIC 9(03) VALUE 050.
+       77  RECORD-COUNT-EDIT                   PIC ZZZ,ZZZ,ZZ9.
+       77  STATUS-TEXT                         PIC X(08).
+
+      * CBL_CHECK_FILE_EXIST
+       01  FILE-INFO.
+           05  FILE-SIZE-IN-BYTES              PIC 9(18) COMP.
+           05  MOD-DD                          PIC 9(02) COMP.
+           05  MOD-MO                          PIC 9(02) COMP.
+           05  MOD-YYYY                        PIC 9(04) COMP.
+           05  MOD-HH                          PIC 9(02) COMP.
+           05  MOD-MM                          PIC 9(02) COMP.
+           05  MOD-SS                          PIC 9(02) COMP.
+           05  FILLER                          PIC 9(02) COMP.
+       77  INPUT-FILE                          PIC X(20).
+       77  RETURN-STATUS                       PIC 9(03).
+
+       01  PRINT-LINE.
+           05  PRINT-LABEL                     PIC X(20).
+           05  PRINT-VALUE                     PIC X(50).
+
+       01  HEADING-LINE-1                      PIC X(80)
+           VALUE "Customer Roster".
+       01  HEADING-LINE-2                      PIC X(80).
+       01  TRAILER-LINE                        PIC X(80).
+       01  SEPARATOR-LINE                      PIC X(80) VALUE ALL "-".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           PERFORM CHECK-CUSTOMER-FILE-EXIST.
+           OPEN INPUT CUSTOMER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM PRINT-PAGE-HEADING.
+
+       CHECK-CUSTOMER-FILE-EXIST.
+           MOVE "customer.dat" TO INPUT-FILE.
+           MOVE ZEROES TO RETURN-CODE.
+           CALL "CBL_CHECK_FILE_EXIST"
+              USING INPUT-FILE
+                    FILE-INFO
+              RETURNING RETURN-STATUS.
+           IF RETURN-STATUS NOT = 0
+              OPEN OUTPUT CUSTOMER-FILE
+              CLOSE CUSTOMER-FILE
+           END-IF.
+
+       MAIN-PROCESS.
+           PERFORM READ-CUSTOMER-RECORD.
+           PERFORM PROCESS-CUSTOMER-RECORD
+              UNTIL END-OF-FILE.
+
+       READ-CUSTOMER-RECORD.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END
+                 MOVE "Y" TO END-OF-FILE-SW
+           END-READ.
+
+       PROCESS-CUSTOMER-RECORD.
+           IF LINE-COUNT + 11 > MAX-LINES-PER-PAGE
+              PERFORM PRINT-PAGE-HEADING
+           END-IF.
+           PERFORM PRINT-CUSTOMER-BLOCK.
+           ADD 1 TO RECORD-COUNT.
+           PERFORM READ-CUSTOMER-RECORD.
+
+       PRINT-PAGE-HEADING.
+           IF PAGE-COUNT = 0
+              WRITE REPORT-RECORD FROM HEADING-LINE-1
+           ELSE
+              WRITE REPORT-RECORD FROM HEADING-LINE-1
+                 AFTER ADVANCING PAGE
+           END-IF.
+           ADD 1 TO PAGE-COUNT.
+           MOVE SPACES TO HEADING-LINE-2.
+           STRING "Page: " DELIMITED BY SIZE
+                  PAGE-COUNT DELIMITED BY SIZE
+                  INTO HEADING-LINE-2.
+           WRITE REPORT-RECORD FROM HEADING-LINE-2.
+           WRITE REPORT-RECORD FROM SEPARATOR-LINE.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE 4 TO LINE-COUNT.
+
+       PRINT-CUSTOMER-BLOCK.
+           MOVE "Customer Number:"    TO PRINT-LABEL.
+           MOVE CUSTOMER-NUMBER       TO PRINT-VALUE.
+           PERFORM WRITE-PRINT-LINE.
+
+           PERFORM SET-STATUS-TEXT.
+           MOVE "Status:"              TO PRINT-LABEL.
+           MOVE STATUS-TEXT           TO PRINT-VALUE.
+           PERFORM WRITE-PRINT-LINE.
+
+           MOVE "Customer Name:"      TO PRINT-LABEL.
+           MOVE CUSTOMER-NAME         TO PRINT-VALUE.
+           PERFORM WRITE-PRINT-LINE.
+
+           MOVE "Address 1:"          TO PRINT-LABEL.
+           MOVE CUSTOMER-ADDRESS-1    TO PRINT-VALUE.
+           PERFORM WRITE-PRINT-LINE.
+
+           MOVE "Address 2:"          TO PRINT-LABEL.
+           MOVE CUSTOMER-ADDRESS-2    TO PRINT-VALUE.
+           PERFORM WRITE-PRINT-LINE.
+
+           MOVE "City:"               TO PRINT-LABEL.
+           MOVE CUSTOMER-CITY         TO PRINT-VALUE.
+           PERFORM WRITE-PRINT-LINE.
+
+           MOVE "State:"              TO PRINT-LABEL.
+           MOVE CUSTOMER-STATE        TO PRINT-VALUE.
+           PERFORM WRITE-PRINT-LINE.
+
+           MOVE "Postcode:"           TO PRINT-LABEL.
+           MOVE CUSTOMER-POSTCODE     TO PRINT-VALUE.
+           PERFORM WRITE-PRINT-LINE.
+
+           MOVE "Email:"              TO PRINT-LABEL.
+           MOVE CUSTOMER-EMAIL        TO PRINT-VALUE.
+           PERFORM WRITE-PRINT-LINE.
+
+           MOVE "Phone Number:"       TO PRINT-LABEL.
+           MOVE CUSTOMER-PHONE        TO PRINT-VALUE.
+           PERFORM WRITE-PRINT-LINE.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+       SET-STATUS-TEXT.
+           EVALUATE TRUE
+              WHEN CUSTOMER-ACTIVE
+                 MOVE "ACTIVE"   TO STATUS-TEXT
+              WHEN CUSTOMER-INACTIVE
+                 MOVE "INACTIVE" TO STATUS-TEXT
+              WHEN CUSTOMER-CLOSED
+                 MOVE "CLOSED"   TO STATUS-TEXT
+              WHEN OTHER
+                 MOVE "UNKNOWN"  TO STATUS-TEXT
+           END-EVALUATE.
+
+       WRITE-PRINT-LINE.
+           WRITE REPORT-RECORD FROM PRINT-LINE.
+           MOVE SPACES TO PRINT-LINE.
+           ADD 1 TO LINE-COUNT.
+
+       CLOSING-PROCEDURE.
+           PERFORM PRINT-TRAILER.
+           CLOSE CUSTOMER-FILE.
+           CLOSE REPORT-FILE.
+
+       PRINT-TRAILER.
+           WRITE REPORT-RECORD FROM SEPARATOR-LINE.
+           MOVE RECORD-COUNT TO RECORD-COUNT-EDIT.
+           MOVE SPACES TO TRAILER-LINE.
+           STRING "Total Customer Records: " DELIMITED BY SIZE
+                  RECORD-COUNT-EDIT DELIMITED BY SIZE
+                  INTO TRAILER-LINE.
+           WRITE REPORT-RECORD FROM TRAILER-LINE.
