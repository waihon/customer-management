@@ -0,0 +1,459 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTXFER.
+      ****************************************************
+      * Batch import/export subsystem for CUSTOMER-FILE.
+      * Run with parameters on the command line:
+      *    custxfer IMPORT <flat-file-name> [ckp-interval] [RESTART]
+      *    custxfer EXPORT <flat-file-name>
+      * IMPORT reads a fixed-format flat file matching the
+      * CUSTOMER-RECORD layout and loads it, writing new
+      * customer numbers and rewriting ones already on file.
+      * Bad keys are reported on custxfer.rej rather than
+      * stopping the run. EXPORT unloads CUSTOMER-FILE to
+      * the same flat format.
+      *
+      * Checkpoint/restart (req. 007): every ckp-interval
+      * input records (default 1000), IMPORT writes the
+      * count of input records processed so far to
+      * custxfer.ckp. Passing RESTART as the fourth parameter
+      * re-reads that count and skips that many input records
+      * before resuming, so a job that dies partway through a
+      * large file does not have to be rerun from record one.
+      ***************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "CUSTFC.CBL".
+
+           SELECT AUDIT-FILE
+              ASSIGN TO "custaudit.dat"
+              ORGANIZATION IS SEQUENTIAL.
+
+           SELECT XFER-FILE
+              ASSIGN TO XFER-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE
+              ASSIGN TO "custxfer.rej"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+              ASSIGN TO "custxfer.ckp"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "CUSTREC.CBL".
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "AUDITREC.CBL".
+
+       FD  XFER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "CUSTREC.CBL" REPLACING
+               ==CUSTOMER-RECORD==    BY ==XFER-RECORD==
+               ==CUSTOMER-NUMBER==    BY ==XFER-NUMBER==
+               ==CUSTOMER-NAME==      BY ==XFER-NAME==
+               ==CUSTOMER-ADDRESS-1== BY ==XFER-ADDRESS-1==
+               ==CUSTOMER-ADDRESS-2== BY ==XFER-ADDRESS-2==
+               ==CUSTOMER-CITY==      BY ==XFER-CITY==
+               ==CUSTOMER-STATE==     BY ==XFER-STATE==
+               ==CUSTOMER-POSTCODE==  BY ==XFER-POSTCODE==
+               ==CUSTOMER-EMAIL==     BY ==XFER-EMAIL==
+               ==CUSTOMER-PHONE==     BY ==XFER-PHONE==
+               ==CUSTOMER-STATUS==    BY ==XFER-STATUS==
+               ==CUSTOMER-ACTIVE==    BY ==XFER-ACTIVE==
+               ==CUSTOMER-INACTIVE==  BY ==XFER-INACTIVE==
+               ==CUSTOMER-CLOSED==    BY ==XFER-CLOSED==.
+
+       FD  REJECT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  REJECT-RECORD                       PIC X(100).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-INPUT-COUNT           PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+
+       77  XFER-MODE                           PIC X(06).
+       77  XFER-FILENAME                       PIC X(40).
+       77  ARG-COUNT                           PIC 9(02).
+       77  ARG-INDEX                           PIC 9(02).
+
+       77  XFER-EOF-SW                         PIC X(01) VALUE "N".
+           88  XFER-EOF                        VALUE "Y".
+       77  CUSTOMER-EOF-SW                     PIC X(01) VALUE "N".
+           88  CUSTOMER-EOF                    VALUE "Y".
+       77  RECORD-FOUND                        PIC X(01).
+       77  CUSTOMER-FILE-STATUS                PIC X(02).
+
+       77  INPUT-COUNT                         PIC 9(07) VALUE 0.
+       77  ADD-COUNT                           PIC 9(07) VALUE 0.
+       77  UPDATE-COUNT                        PIC 9(07) VALUE 0.
+       77  REJECT-COUNT                        PIC 9(07) VALUE 0.
+       77  EXPORT-COUNT                        PIC 9(07) VALUE 0.
+       77  REJECT-REASON                       PIC X(40).
+       01  REJECT-LINE                         PIC X(100).
+       77  XFER-AUDIT-ACTION                   PIC X(10).
+
+      * Holding area for the on-file record CHECK-EXISTING-FOR-IMPORT
+      * reads, captured before CUSTOMER-RECORD is overwritten with
+      * the incoming import values, so WRITE-IMPORT-AUDIT-RECORD can
+      * log the true "before" image for an xferupd.
+           COPY "CUSTREC.CBL" REPLACING
+               ==CUSTOMER-RECORD==    BY ==SAVE-CUSTOMER-RECORD==
+               ==CUSTOMER-NUMBER==    BY ==SAVE-CUSTOMER-NUMBER==
+               ==CUSTOMER-NAME==      BY ==SAVE-CUSTOMER-NAME==
+               ==CUSTOMER-ADDRESS-1== BY ==SAVE-CUSTOMER-ADDRESS-1==
+               ==CUSTOMER-ADDRESS-2== BY ==SAVE-CUSTOMER-ADDRESS-2==
+               ==CUSTOMER-CITY==      BY ==SAVE-CUSTOMER-CITY==
+               ==CUSTOMER-STATE==     BY ==SAVE-CUSTOMER-STATE==
+               ==CUSTOMER-POSTCODE==  BY ==SAVE-CUSTOMER-POSTCODE==
+               ==CUSTOMER-EMAIL==     BY ==SAVE-CUSTOMER-EMAIL==
+               ==CUSTOMER-PHONE==     BY ==SAVE-CUSTOMER-PHONE==
+               ==CUSTOMER-STATUS==    BY ==SAVE-CUSTOMER-STATUS==
+               ==CUSTOMER-ACTIVE==    BY ==SAVE-CUSTOMER-ACTIVE==
+               ==CUSTOMER-INACTIVE==  BY ==SAVE-CUSTOMER-INACTIVE==
+               ==CUSTOMER-CLOSED==    BY ==SAVE-CUSTOMER-CLOSED==.
+
+      ****************************************************
+      * Checkpoint/restart (req. 007)
+      ****************************************************
+       77  CHECKPOINT-FILE-STATUS              PIC X(02).
+       77  CHECKPOINT-EOF-SW                   PIC X(01) VALUE "N".
+           88  CHECKPOINT-EOF                   VALUE "Y".
+       77  CHECKPOINT-INTERVAL                 PIC 9(07) VALUE 1000.
+       77  RESTART-FLAG                        PIC X(07).
+       77  RESTART-SKIP-COUNT                  PIC 9(07) VALUE 0.
+       77  ARG-VALUE                           PIC X(40).
+
+       77  UPPER-ALPHA                         PIC X(26) VALUE
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       77  LOWER-ALPHA                         PIC X(26) VALUE
+           "abcdefghijklmnopqrstuvwxyz".
+
+      * CBL_CHECK_FILE_EXIST
+       01  FILE-INFO.
+           05  FILE-SIZE-IN-BYTES              PIC 9(18) COMP.
+           05  MOD-DD                          PIC 9(02) COMP.
+           05  MOD-MO                          PIC 9(02) COMP.
+           05  MOD-YYYY                        PIC 9(04) COMP.
+           05  MOD-HH                          PIC 9(02) COMP.
+           05  MOD-MM                          PIC 9(02) COMP.
+           05  MOD-SS                          PIC 9(02) COMP.
+           05  FILLER                          PIC 9(02) COMP.
+       77  INPUT-FILE                          PIC X(20).
+       77  RETURN-STATUS                       PIC 9(03).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM GET-PARAMETERS.
+           IF XFER-MODE = "IMPORT" OR "EXPORT"
+              PERFORM OPENING-PROCEDURE
+              PERFORM DO-THE-TRANSFER
+              PERFORM CLOSING-PROCEDURE
+           ELSE
+              DISPLAY
+                 "Usage: custxfer IMPORT|EXPORT <flat-file-name>"
+           END-IF.
+           STOP RUN.
+
+       GET-PARAMETERS.
+           MOVE SPACES TO XFER-MODE.
+           MOVE SPACES TO XFER-FILENAME.
+           MOVE SPACES TO RESTART-FLAG.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
+           IF ARG-COUNT >= 1
+              MOVE 1 TO ARG-INDEX
+              DISPLAY ARG-INDEX UPON ARGUMENT-NUMBER
+              ACCEPT XFER-MODE FROM ARGUMENT-VALUE
+           END-IF.
+           IF ARG-COUNT >= 2
+              MOVE 2 TO ARG-INDEX
+              DISPLAY ARG-INDEX UPON ARGUMENT-NUMBER
+              ACCEPT XFER-FILENAME FROM ARGUMENT-VALUE
+           END-IF.
+           IF ARG-COUNT >= 3
+              MOVE 3 TO ARG-INDEX
+              DISPLAY ARG-INDEX UPON ARGUMENT-NUMBER
+              MOVE SPACES TO ARG-VALUE
+              ACCEPT ARG-VALUE FROM ARGUMENT-VALUE
+              IF ARG-VALUE NOT = SPACES
+                 MOVE FUNCTION NUMVAL(ARG-VALUE) TO CHECKPOINT-INTERVAL
+              END-IF
+           END-IF.
+           IF ARG-COUNT >= 4
+              MOVE 4 TO ARG-INDEX
+              DISPLAY ARG-INDEX UPON ARGUMENT-NUMBER
+              ACCEPT RESTART-FLAG FROM ARGUMENT-VALUE
+           END-IF.
+           INSPECT XFER-MODE
+              CONVERTING LOWER-ALPHA
+              TO         UPPER-ALPHA.
+           INSPECT RESTART-FLAG
+              CONVERTING LOWER-ALPHA
+              TO         UPPER-ALPHA.
+           IF XFER-FILENAME = SPACES
+              MOVE "custxfer.dat" TO XFER-FILENAME
+           END-IF.
+
+       DO-THE-TRANSFER.
+           EVALUATE XFER-MODE
+              WHEN "IMPORT"
+                 PERFORM IMPORT-PROCESS
+              WHEN "EXPORT"
+                 PERFORM EXPORT-PROCESS
+           END-EVALUATE.
+
+      ****************************************************
+      * Open/close routines
+      ****************************************************
+       OPENING-PROCEDURE.
+           PERFORM CHECK-CUSTOMER-FILE-EXIST.
+           PERFORM CHECK-AUDIT-FILE-EXIST.
+           OPEN I-O CUSTOMER-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           EVALUATE XFER-MODE
+              WHEN "IMPORT"
+                 OPEN INPUT XFER-FILE
+                 OPEN OUTPUT REJECT-FILE
+              WHEN "EXPORT"
+                 OPEN OUTPUT XFER-FILE
+           END-EVALUATE.
+
+       CHECK-CUSTOMER-FILE-EXIST.
+           MOVE "customer.dat" TO INPUT-FILE.
+           MOVE ZEROES TO RETURN-CODE.
+           CALL "CBL_CHECK_FILE_EXIST"
+              USING INPUT-FILE
+                    FILE-INFO
+              RETURNING RETURN-STATUS.
+           IF RETURN-STATUS NOT = 0
+              OPEN OUTPUT CUSTOMER-FILE
+              CLOSE CUSTOMER-FILE
+           END-IF.
+
+       CHECK-AUDIT-FILE-EXIST.
+           MOVE "custaudit.dat" TO INPUT-FILE.
+           MOVE ZEROES TO RETURN-CODE.
+           CALL "CBL_CHECK_FILE_EXIST"
+              USING INPUT-FILE
+                    FILE-INFO
+              RETURNING RETURN-STATUS.
+           IF RETURN-STATUS NOT = 0
+              OPEN OUTPUT AUDIT-FILE
+              CLOSE AUDIT-FILE
+           END-IF.
+
+       CLOSING-PROCEDURE.
+           CLOSE CUSTOMER-FILE.
+           CLOSE AUDIT-FILE.
+           EVALUATE XFER-MODE
+              WHEN "IMPORT"
+                 CLOSE XFER-FILE
+                 CLOSE REJECT-FILE
+              WHEN "EXPORT"
+                 CLOSE XFER-FILE
+           END-EVALUATE.
+           PERFORM DISPLAY-SUMMARY.
+
+       DISPLAY-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "CUSTXFER " XFER-MODE " complete.".
+           EVALUATE XFER-MODE
+              WHEN "IMPORT"
+                 IF RESTART-SKIP-COUNT > ZEROES
+                    DISPLAY "Restarted - skipped " RESTART-SKIP-COUNT
+                       " previously-processed records."
+                 END-IF
+                 DISPLAY "Input records read: " INPUT-COUNT
+                 DISPLAY "Records added:       " ADD-COUNT
+                 DISPLAY "Records updated:     " UPDATE-COUNT
+                 DISPLAY "Records rejected:    " REJECT-COUNT
+              WHEN "EXPORT"
+                 DISPLAY "Records exported:    " EXPORT-COUNT
+           END-EVALUATE.
+
+      ****************************************************
+      * Import routines
+      ****************************************************
+       IMPORT-PROCESS.
+           IF RESTART-FLAG = "RESTART"
+              PERFORM READ-LAST-CHECKPOINT
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF RESTART-SKIP-COUNT > ZEROES
+              PERFORM WRITE-INITIAL-CHECKPOINT
+           END-IF.
+           PERFORM READ-XFER-RECORD.
+           IF RESTART-SKIP-COUNT > ZEROES
+              PERFORM SKIP-ALREADY-PROCESSED-RECORD
+                 UNTIL INPUT-COUNT >= RESTART-SKIP-COUNT
+                 OR    XFER-EOF
+           END-IF.
+           PERFORM PROCESS-IMPORT-RECORD
+              UNTIL XFER-EOF.
+           PERFORM WRITE-CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * Re-reads the last checkpoint written by an earlier,
+      * interrupted run so this run knows how many input
+      * records to skip. No checkpoint file yet simply means
+      * start from the beginning.
+       READ-LAST-CHECKPOINT.
+           MOVE ZEROES TO RESTART-SKIP-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS = "00"
+              MOVE "N" TO CHECKPOINT-EOF-SW
+              PERFORM SCAN-CHECKPOINT-FILE
+                 UNTIL CHECKPOINT-EOF
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              DISPLAY "No checkpoint file found - starting ",
+                 "from the beginning."
+           END-IF.
+
+       SCAN-CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+              AT END
+                 MOVE "Y" TO CHECKPOINT-EOF-SW
+              NOT AT END
+                 MOVE CHECKPOINT-INPUT-COUNT TO RESTART-SKIP-COUNT
+           END-READ.
+
+       SKIP-ALREADY-PROCESSED-RECORD.
+           ADD 1 TO INPUT-COUNT.
+           PERFORM READ-XFER-RECORD.
+
+      * Re-establishes custxfer.ckp's last known-good count right
+      * after OPEN OUTPUT truncates the file, so a crash before the
+      * first periodic checkpoint (including one during the skip
+      * loop above) still leaves a usable checkpoint behind instead
+      * of an empty file that would force a full rerun.
+       WRITE-INITIAL-CHECKPOINT.
+           MOVE RESTART-SKIP-COUNT TO CHECKPOINT-INPUT-COUNT.
+           WRITE CHECKPOINT-RECORD.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE INPUT-COUNT TO CHECKPOINT-INPUT-COUNT.
+           WRITE CHECKPOINT-RECORD.
+
+       READ-XFER-RECORD.
+           READ XFER-FILE NEXT RECORD
+              AT END
+                 MOVE "Y" TO XFER-EOF-SW
+           END-READ.
+
+       PROCESS-IMPORT-RECORD.
+           ADD 1 TO INPUT-COUNT.
+           IF XFER-NUMBER = ZEROES
+              MOVE "Invalid customer number" TO REJECT-REASON
+              PERFORM REJECT-IMPORT-RECORD
+           ELSE
+              MOVE XFER-RECORD TO CUSTOMER-RECORD
+              IF CUSTOMER-STATUS = SPACES
+                 MOVE "A" TO CUSTOMER-STATUS
+              END-IF
+              PERFORM CHECK-EXISTING-FOR-IMPORT
+              MOVE XFER-RECORD TO CUSTOMER-RECORD
+              IF CUSTOMER-STATUS = SPACES
+                 MOVE "A" TO CUSTOMER-STATUS
+              END-IF
+              IF RECORD-FOUND = "Y"
+                 PERFORM REWRITE-FOR-IMPORT
+              ELSE
+                 PERFORM WRITE-FOR-IMPORT
+              END-IF
+           END-IF.
+           IF CHECKPOINT-INTERVAL > ZEROES
+              IF FUNCTION MOD(INPUT-COUNT, CHECKPOINT-INTERVAL) = ZEROES
+                 PERFORM WRITE-CHECKPOINT-RECORD
+              END-IF
+           END-IF.
+           PERFORM READ-XFER-RECORD.
+
+       CHECK-EXISTING-FOR-IMPORT.
+           READ CUSTOMER-FILE RECORD
+              INVALID KEY
+                 MOVE "N" TO RECORD-FOUND
+              NOT INVALID KEY
+                 MOVE "Y" TO RECORD-FOUND
+                 MOVE CUSTOMER-RECORD TO SAVE-CUSTOMER-RECORD
+           END-READ.
+
+       WRITE-FOR-IMPORT.
+           WRITE CUSTOMER-RECORD
+              INVALID KEY
+                 MOVE "Duplicate key on write" TO REJECT-REASON
+                 PERFORM REJECT-IMPORT-RECORD
+              NOT INVALID KEY
+                 ADD 1 TO ADD-COUNT
+                 MOVE "xferadd" TO XFER-AUDIT-ACTION
+                 PERFORM WRITE-IMPORT-AUDIT-RECORD
+           END-WRITE.
+
+       REWRITE-FOR-IMPORT.
+           REWRITE CUSTOMER-RECORD
+              INVALID KEY
+                 MOVE "Rewrite failed" TO REJECT-REASON
+                 PERFORM REJECT-IMPORT-RECORD
+              NOT INVALID KEY
+                 ADD 1 TO UPDATE-COUNT
+                 MOVE "xferupd" TO XFER-AUDIT-ACTION
+                 PERFORM WRITE-IMPORT-AUDIT-RECORD
+           END-REWRITE.
+
+       WRITE-IMPORT-AUDIT-RECORD.
+           MOVE CUSTOMER-NUMBER      TO AUDIT-CUSTOMER-NUMBER.
+           MOVE XFER-AUDIT-ACTION    TO AUDIT-ACTION.
+           MOVE FUNCTION CURRENT-DATE
+                                     TO AUDIT-TIMESTAMP.
+           IF RECORD-FOUND = "Y"
+              MOVE SAVE-CUSTOMER-RECORD TO AUDIT-BEFORE-RECORD
+           ELSE
+              INITIALIZE AUDIT-BEFORE-RECORD
+           END-IF.
+           MOVE CUSTOMER-RECORD      TO AUDIT-AFTER-RECORD.
+           WRITE AUDIT-RECORD.
+
+       REJECT-IMPORT-RECORD.
+           ADD 1 TO REJECT-COUNT.
+           MOVE SPACES TO REJECT-LINE.
+           STRING "Customer " DELIMITED BY SIZE
+                  XFER-NUMBER DELIMITED BY SIZE
+                  " rejected: " DELIMITED BY SIZE
+                  REJECT-REASON DELIMITED BY SIZE
+                  INTO REJECT-LINE.
+           WRITE REJECT-RECORD FROM REJECT-LINE.
+
+      ****************************************************
+      * Export routines
+      ****************************************************
+       EXPORT-PROCESS.
+           MOVE ZEROES TO CUSTOMER-NUMBER.
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUSTOMER-NUMBER
+              INVALID KEY
+                 MOVE "Y" TO CUSTOMER-EOF-SW
+              NOT INVALID KEY
+                 MOVE "N" TO CUSTOMER-EOF-SW
+           END-START.
+           PERFORM PROCESS-EXPORT-RECORD
+              UNTIL CUSTOMER-EOF.
+
+       PROCESS-EXPORT-RECORD.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END
+                 MOVE "Y" TO CUSTOMER-EOF-SW
+              NOT AT END
+                 MOVE CUSTOMER-RECORD TO XFER-RECORD
+                 WRITE XFER-RECORD
+                 ADD 1 TO EXPORT-COUNT
+           END-READ.
