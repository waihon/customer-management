@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRECON.
+      ****************************************************
+      * End-of-day reconciliation job (req. 009).
+      *
+      * Reads CUSTOMER-FILE sequentially and tallies total
+      * records and counts by status, then cross-checks that
+      * tally against today's AUDIT-FILE activity: the prior
+      * day's total (from custrecon.snap, written by the
+      * previous run) plus today's adds minus today's deletes
+      * should equal today's total. Any mismatch is printed
+      * as an exception so a silent data corruption or an
+      * aborted CUSTMGMT session is caught before it reaches
+      * billing. The current total is then saved to
+      * custrecon.snap as tomorrow's starting point.
+      ***************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "CUSTFC.CBL".
+
+           SELECT AUDIT-FILE
+              ASSIGN TO "custaudit.dat"
+              ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SNAPSHOT-FILE
+              ASSIGN TO "custrecon.snap"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SNAPSHOT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "CUSTREC.CBL".
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "AUDITREC.CBL".
+
+       FD  SNAPSHOT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  SNAPSHOT-RECORD.
+           05  SNAPSHOT-DATE                    PIC X(08).
+           05  SNAPSHOT-TOTAL-COUNT             PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+
+       77  TODAY-DATE                          PIC X(08).
+       77  CUSTOMER-FILE-STATUS                PIC X(02).
+
+       77  CUSTOMER-EOF-SW                     PIC X(01) VALUE "N".
+           88  CUSTOMER-EOF                    VALUE "Y".
+       77  AUDIT-EOF-SW                        PIC X(01) VALUE "N".
+           88  AUDIT-EOF                       VALUE "Y".
+
+       77  TOTAL-COUNT                         PIC 9(07) VALUE 0.
+       77  ACTIVE-COUNT                        PIC 9(07) VALUE 0.
+       77  INACTIVE-COUNT                      PIC 9(07) VALUE 0.
+       77  CLOSED-COUNT                        PIC 9(07) VALUE 0.
+
+       77  AUDIT-ADD-COUNT                     PIC 9(07) VALUE 0.
+       77  AUDIT-DELETE-COUNT                  PIC 9(07) VALUE 0.
+       77  AUDIT-OTHER-COUNT                   PIC 9(07) VALUE 0.
+
+       77  SNAPSHOT-FILE-STATUS                PIC X(02).
+       77  SNAPSHOT-FOUND-SW                   PIC X(01) VALUE "N".
+           88  SNAPSHOT-FOUND                   VALUE "Y".
+       77  PRIOR-DATE                          PIC X(08) VALUE SPACES.
+       77  PRIOR-TOTAL                         PIC 9(07) VALUE 0.
+
+       77  NET-CHANGE                          PIC S9(07) VALUE 0.
+       77  EXPECTED-TOTAL                      PIC S9(07) VALUE 0.
+       77  MISMATCH-SW                         PIC X(01) VALUE "N".
+           88  MISMATCH-FOUND                   VALUE "Y".
+
+       77  AUDIT-IN-WINDOW-SW                  PIC X(01) VALUE "N".
+           88  AUDIT-IN-WINDOW                  VALUE "Y".
+
+      * CBL_CHECK_FILE_EXIST
+       01  FILE-INFO.
+           05  FILE-SIZE-IN-BYTES              PIC 9(18) COMP.
+           05  MOD-DD                          PIC 9(02) COMP.
+           05  MOD-MO                          PIC 9(02) COMP.
+           05  MOD-YYYY                        PIC 9(04) COMP.
+           05  MOD-HH                          PIC 9(02) COMP.
+           05  MOD-MM                          PIC 9(02) COMP.
+           05  MOD-SS                          PIC 9(02) COMP.
+           05  FILLER                          PIC 9(02) COMP.
+       77  INPUT-FILE                          PIC X(20).
+       77  RETURN-STATUS                       PIC 9(03).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE.
+           PERFORM CHECK-CUSTOMER-FILE-EXIST.
+           PERFORM CHECK-AUDIT-FILE-EXIST.
+           OPEN INPUT CUSTOMER-FILE.
+           OPEN INPUT AUDIT-FILE.
+           PERFORM READ-PRIOR-SNAPSHOT.
+
+       CHECK-CUSTOMER-FILE-EXIST.
+           MOVE "customer.dat" TO INPUT-FILE.
+           MOVE ZEROES TO RETURN-CODE.
+           CALL "CBL_CHECK_FILE_EXIST"
+              USING INPUT-FILE
+                    FILE-INFO
+              RETURNING RETURN-STATUS.
+           IF RETURN-STATUS NOT = 0
+              OPEN OUTPUT CUSTOMER-FILE
+              CLOSE CUSTOMER-FILE
+           END-IF.
+
+       CHECK-AUDIT-FILE-EXIST.
+           MOVE "custaudit.dat" TO INPUT-FILE.
+           MOVE ZEROES TO RETURN-CODE.
+           CALL "CBL_CHECK_FILE_EXIST"
+              USING INPUT-FILE
+                    FILE-INFO
+              RETURNING RETURN-STATUS.
+           IF RETURN-STATUS NOT = 0
+              OPEN OUTPUT AUDIT-FILE
+              CLOSE AUDIT-FILE
+           END-IF.
+
+       READ-PRIOR-SNAPSHOT.
+           OPEN INPUT SNAPSHOT-FILE.
+           IF SNAPSHOT-FILE-STATUS = "00"
+              READ SNAPSHOT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SNAPSHOT-DATE         TO PRIOR-DATE
+                    MOVE SNAPSHOT-TOTAL-COUNT  TO PRIOR-TOTAL
+                    MOVE "Y"                   TO SNAPSHOT-FOUND-SW
+              END-READ
+              CLOSE SNAPSHOT-FILE
+           ELSE
+              DISPLAY "No prior-day snapshot found - this is ",
+                 "the first reconciliation run."
+           END-IF.
+
+       CLOSING-PROCEDURE.
+           CLOSE CUSTOMER-FILE.
+           CLOSE AUDIT-FILE.
+
+       MAIN-PROCESS.
+           PERFORM TALLY-CUSTOMER-FILE.
+           PERFORM TALLY-AUDIT-FILE.
+           PERFORM COMPUTE-RECONCILIATION.
+           PERFORM PRINT-RECONCILIATION-REPORT.
+           PERFORM WRITE-CURRENT-SNAPSHOT.
+
+      ****************************************************
+      * Tally CUSTOMER-FILE
+      ****************************************************
+       TALLY-CUSTOMER-FILE.
+           PERFORM READ-CUSTOMER-FOR-RECON
+              UNTIL CUSTOMER-EOF.
+
+       READ-CUSTOMER-FOR-RECON.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END
+                 MOVE "Y" TO CUSTOMER-EOF-SW
+              NOT AT END
+                 ADD 1 TO TOTAL-COUNT
+                 EVALUATE TRUE
+                    WHEN CUSTOMER-ACTIVE
+                       ADD 1 TO ACTIVE-COUNT
+                    WHEN CUSTOMER-INACTIVE
+                       ADD 1 TO INACTIVE-COUNT
+                    WHEN CUSTOMER-CLOSED
+                       ADD 1 TO CLOSED-COUNT
+                 END-EVALUATE
+           END-READ.
+
+      ****************************************************
+      * Tally today's AUDIT-FILE activity
+      ****************************************************
+       TALLY-AUDIT-FILE.
+           PERFORM READ-AUDIT-FOR-RECON
+              UNTIL AUDIT-EOF.
+
+       READ-AUDIT-FOR-RECON.
+           READ AUDIT-FILE
+              AT END
+                 MOVE "Y" TO AUDIT-EOF-SW
+              NOT AT END
+                 PERFORM SET-AUDIT-IN-WINDOW
+                 IF AUDIT-IN-WINDOW
+                    EVALUATE AUDIT-ACTION
+                       WHEN "add"
+                       WHEN "xferadd"
+                          ADD 1 TO AUDIT-ADD-COUNT
+                       WHEN "delete"
+                          ADD 1 TO AUDIT-DELETE-COUNT
+                       WHEN OTHER
+                          ADD 1 TO AUDIT-OTHER-COUNT
+                    END-EVALUATE
+                 END-IF
+           END-READ.
+
+      ****************************************************
+      * Sets AUDIT-IN-WINDOW-SW for the record just read.
+      * The window being reconciled runs from the prior
+      * snapshot's date (exclusive) through today
+      * (inclusive), so a run that is skipped for a day or
+      * more still picks up every intervening day's activity
+      * instead of only an exact match on today's date. With
+      * no prior snapshot there is nothing to reconcile yet,
+      * so only today's activity is counted for display.
+      ****************************************************
+       SET-AUDIT-IN-WINDOW.
+           MOVE "N" TO AUDIT-IN-WINDOW-SW.
+           IF SNAPSHOT-FOUND
+              IF AUDIT-TIMESTAMP(1:8) > PRIOR-DATE
+                 AND AUDIT-TIMESTAMP(1:8) <= TODAY-DATE
+                 MOVE "Y" TO AUDIT-IN-WINDOW-SW
+              END-IF
+           ELSE
+              IF AUDIT-TIMESTAMP(1:8) = TODAY-DATE
+                 MOVE "Y" TO AUDIT-IN-WINDOW-SW
+              END-IF
+           END-IF.
+
+      ****************************************************
+      * Reconcile and report
+      ****************************************************
+       COMPUTE-RECONCILIATION.
+           COMPUTE NET-CHANGE = AUDIT-ADD-COUNT - AUDIT-DELETE-COUNT.
+           IF SNAPSHOT-FOUND
+              COMPUTE EXPECTED-TOTAL = PRIOR-TOTAL + NET-CHANGE
+              IF EXPECTED-TOTAL NOT = TOTAL-COUNT
+                 MOVE "Y" TO MISMATCH-SW
+              END-IF
+           END-IF.
+
+       PRINT-RECONCILIATION-REPORT.
+           DISPLAY " ".
+           DISPLAY "CUSTRECON - End-of-Day Reconciliation - "
+              TODAY-DATE.
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "Customers on file:        " TOTAL-COUNT.
+           DISPLAY "  Active:                 " ACTIVE-COUNT.
+           DISPLAY "  Inactive:               " INACTIVE-COUNT.
+           DISPLAY "  Closed:                 " CLOSED-COUNT.
+           DISPLAY " ".
+           DISPLAY "Audit trail activity today:".
+           DISPLAY "  Adds:                   " AUDIT-ADD-COUNT.
+           DISPLAY "  Deletes:                " AUDIT-DELETE-COUNT.
+           DISPLAY "  Other (change/etc.):    " AUDIT-OTHER-COUNT.
+           DISPLAY " ".
+           IF SNAPSHOT-FOUND
+              DISPLAY "Prior-day total (" PRIOR-DATE "):   "
+                 PRIOR-TOTAL
+              DISPLAY "Expected total today:     " EXPECTED-TOTAL
+              IF MISMATCH-FOUND
+                 DISPLAY " "
+                 DISPLAY "*** EXCEPTION: file count does not ",
+                    "match the audit trail! ***"
+                 DISPLAY "Expected " EXPECTED-TOTAL
+                    " but found " TOTAL-COUNT " on file."
+              ELSE
+                 DISPLAY "Reconciliation OK - file count matches ",
+                    "the audit trail."
+              END-IF
+           ELSE
+              DISPLAY "No prior snapshot - reconciliation check "
+                 "skipped; today's totals saved as the new "
+                 "baseline."
+           END-IF.
+
+       WRITE-CURRENT-SNAPSHOT.
+           OPEN OUTPUT SNAPSHOT-FILE.
+           MOVE TODAY-DATE   TO SNAPSHOT-DATE.
+           MOVE TOTAL-COUNT  TO SNAPSHOT-TOTAL-COUNT.
+           WRITE SNAPSHOT-RECORD.
+           CLOSE SNAPSHOT-FILE.
